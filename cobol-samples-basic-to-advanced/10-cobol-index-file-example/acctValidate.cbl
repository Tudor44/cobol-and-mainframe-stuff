@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-VALIDATE-RTN.
+       AUTHOR. GAETANO.
+      *----------------------------------------------------------*
+      * FRONT-END EDIT FOR THE NIGHTLY file.txt EXTRACT.          *
+      * SPLITS file.txt INTO A CLEAN FILE (NUMERIC ACCT-NO-IN     *
+      * AND AMT-DUE-IN) AND A BAD-RECORDS FILE, SO THE SORT STEP  *
+      * THAT FOLLOWS THIS PROGRAM IN THE JCL NEVER HAS TO SORT A  *
+      * RECORD CREATE-INDEX-FILE COULD NOT USE ANYWAY.            *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *   REPLACED THE HARDCODED RAW-IN-FILE/CLEAN-OUT-FILE/      *
+      *   BAD-OUT-FILE PATHS WITH NAMES READ FROM THE SAME ACCTPRM*
+      *   PARAMETER FILE CREATE-INDEX-FILE USES, SO THIS EDIT STEP*
+      *   CAN ALSO RUN AGAINST DEV, TEST OR PRODUCTION PATHS. THE *
+      *   THREE PATHS SIT AFTER CREATE-INDEX-FILE'S OWN FIVE      *
+      *   ENTRIES IN THAT FILE.                                  *
+      *   PARM-FILE OPEN IS NOW STATUS-CHECKED.                   *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+       SELECT PARM-FILE ASSIGN TO "ACCTPRM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+       SELECT RAW-IN-FILE ASSIGN TO WS-RAW-IN-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CLEAN-OUT-FILE ASSIGN TO WS-CLEAN-OUT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT BAD-OUT-FILE ASSIGN TO WS-BAD-OUT-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           01 PARM-REC                     PIC X(100).
+       FD RAW-IN-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+           01 RAW-IN-REC.
+               02 RAW-ACCT-NO              PIC X(2).
+               02 RAW-AMT-DUE               PIC X(4).
+       FD CLEAN-OUT-FILE
+           RECORD CONTAINS 6 CHARACTERS.
+           01 CLEAN-OUT-REC                PIC X(6).
+       FD BAD-OUT-FILE
+           RECORD CONTAINS 15 CHARACTERS.
+           01 BAD-OUT-REC.
+               02 BAD-RAW-DATA              PIC X(6).
+               02 FILLER                    PIC X(1).
+               02 BAD-REASON                PIC X(8).
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS          PIC XXX VALUE "YES".
+           88 NO-MORE-RECORDS                     VALUE "NO".
+       01 WS-PARM-STATUS                  PIC XX.
+       01 WS-EDIT-FILE-PATHS.
+           02 WS-RAW-IN-FILE-PATH         PIC X(100).
+           02 WS-CLEAN-OUT-FILE-PATH      PIC X(100).
+           02 WS-BAD-OUT-FILE-PATH        PIC X(100).
+       01 WS-VALIDATE-TOTALS.
+           02 WS-RAW-RECORD-COUNT         PIC 9(7) COMP VALUE ZERO.
+           02 WS-CLEAN-RECORD-COUNT       PIC 9(7) COMP VALUE ZERO.
+           02 WS-BAD-RECORD-COUNT         PIC 9(7) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-MAIN-RTN.
+           PERFORM 600-READ-PARM-RTN
+           OPEN INPUT RAW-IN-FILE
+                OUTPUT CLEAN-OUT-FILE
+                OUTPUT BAD-OUT-FILE
+            PERFORM UNTIL NO-MORE-RECORDS
+              READ RAW-IN-FILE
+                  AT END
+                      MOVE "NO" TO ARE-THERE-MORE-RECORDS
+                  NOT AT END
+                      ADD 1 TO WS-RAW-RECORD-COUNT
+                      PERFORM 200-EDIT-RTN
+               END-READ
+             END-PERFORM
+             PERFORM 800-PRINT-TOTALS-RTN
+             CLOSE RAW-IN-FILE
+                   CLEAN-OUT-FILE
+                   BAD-OUT-FILE
+             STOP RUN.
+
+       600-READ-PARM-RTN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "ACCTPRM PARAMETER FILE OPEN ERROR, STATUS "
+                   WS-PARM-STATUS
+               STOP RUN
+           END-IF
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-RAW-IN-FILE-PATH
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-CLEAN-OUT-FILE-PATH
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-BAD-OUT-FILE-PATH
+           CLOSE PARM-FILE.
+
+       200-EDIT-RTN.
+           IF RAW-ACCT-NO IS NUMERIC
+                   AND RAW-AMT-DUE IS NUMERIC
+               ADD 1 TO WS-CLEAN-RECORD-COUNT
+               MOVE RAW-IN-REC TO CLEAN-OUT-REC
+               WRITE CLEAN-OUT-REC
+           ELSE
+               PERFORM 400-REJECT-RTN
+           END-IF.
+
+       400-REJECT-RTN.
+           ADD 1 TO WS-BAD-RECORD-COUNT
+           MOVE RAW-IN-REC TO BAD-RAW-DATA
+           IF RAW-ACCT-NO IS NOT NUMERIC
+               MOVE "BADACCT#" TO BAD-REASON
+           ELSE
+               MOVE "BADAMT  " TO BAD-REASON
+           END-IF
+           WRITE BAD-OUT-REC.
+
+       800-PRINT-TOTALS-RTN.
+           DISPLAY "===== ACCT-VALIDATE-RTN TOTALS =====".
+           DISPLAY "RAW RECORDS READ . . . . . : " WS-RAW-RECORD-COUNT.
+           DISPLAY "CLEAN RECORDS WRITTEN . . . : "
+               WS-CLEAN-RECORD-COUNT.
+           DISPLAY "BAD RECORDS REJECTED . . . : " WS-BAD-RECORD-COUNT.
