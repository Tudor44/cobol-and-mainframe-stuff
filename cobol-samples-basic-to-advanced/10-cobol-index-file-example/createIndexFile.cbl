@@ -1,55 +1,398 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CREATE-INDEX-FILE.
        AUTHOR. GAETANO.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *   ADDED CONTROL-TOTAL RECONCILIATION REPORT SO OPERATIONS *
+      *   CAN CONFIRM IN-COUNT/IN-TOTAL AGREES WITH WHAT WAS      *
+      *   ACTUALLY WRITTEN TO OUT-FILE BEFORE CALLING A LOAD      *
+      *   CLEAN.                                                 *
+      *   ADDED SUSPENSE FILE SO RECORDS REJECTED BY 400-ERROR-RTN    *
+      *   ARE KEPT FOR REVIEW/RE-FEED INSTEAD OF ONLY BEING           *
+      *   DISPLAYED AND LOST.                                        *
+      *   CHANGED OUT-FILE TO ACCESS DYNAMIC AND ADDED 250-UPDATE-RTN *
+      *   SO A DUPLICATE KEY ON WRITE IS ACCUMULATED INTO THE         *
+      *   EXISTING MASTER RECORD BY REWRITE INSTEAD OF BEING          *
+      *   REJECTED, ALLOWING THE LOAD TO RUN AS A DAILY ACCUMULATION. *
+      *   REPLACED THE HARDCODED IN-FILE/OUT-FILE/SUSPENSE-FILE       *
+      *   PATHS WITH NAMES READ FROM A PARAMETER FILE AT JOB START SO *
+      *   THE SAME LOAD MODULE CAN POINT AT DEV, TEST OR PRODUCTION   *
+      *   EXTRACT/MASTER PAIRS. THE PARAMETER FILE ITSELF IS LOCATED  *
+      *   THROUGH THE ACCTPRM LOGICAL/ENVIRONMENT NAME.               *
+      *   ADDED A CHECKPOINT FILE AND RESTART LOGIC SO A RERUN OF A   *
+      *   LARGE file.txt CAN SKIP PAST ACCOUNTS THE PRIOR RUN ALREADY *
+      *   LOADED INSTEAD OF RELOADING FROM RECORD ONE.                *
+      *   ADDED AN ALTERNATE RECORD KEY ON AMT-DUE-OUT SO COMPANION   *
+      *   PROGRAMS CAN START/READ OUT-FILE BY BALANCE INSTEAD OF ONLY *
+      *   BY ACCOUNT NUMBER.                                         *
+      *   MOVED OUT-REC TO THE ACCTREC COPYBOOK AND WIDENED IT -      *
+      *   BIGGER ACCT-NO AND A SIGNED, DECIMAL AMT-DUE, PLUS A NEW    *
+      *   CUSTOMER-NAME AND LAST-ACTIVITY-DATE - SO THE SAME LAYOUT   *
+      *   CAN BE SHARED BY EVERY PROGRAM THAT OPENS THE MASTER.       *
+      *   ADDED A JOURNAL FILE SO EVERY WRITE OR REWRITE TO OUT-FILE  *
+      *   LEAVES AN AUDIT TRAIL OF THE ACCOUNT, THE OLD AND NEW       *
+      *   BALANCE, AND WHEN AND UNDER WHICH RUN IT HAPPENED.          *
+      *   OUT-FILE NOW OPENS I-O (CREATING IT ONLY THE FIRST TIME)    *
+      *   AND SUSPENSE-FILE/JOURNAL-FILE NOW OPEN EXTEND, SINCE       *
+      *   OPENING THEM OUTPUT EVERY NIGHT WAS WIPING THE MASTER AND   *
+      *   BOTH LOGS BEFORE THE RUN EVER READ A RECORD. ALSO STOPPED   *
+      *   COUNTING RESTART-SKIPPED RECORDS INTO THE IN-COUNT/IN-TOTAL *
+      *   SO THE CONTROL-TOTAL RECONCILIATION STAYS MEANINGFUL ON A   *
+      *   RESTARTED RUN.                                              *
+      *   NARROWED THE I-O/EXTEND-OR-CREATE FALLBACK ON OUT-FILE,     *
+      *   SUSPENSE-FILE AND JOURNAL-FILE TO FILE-STATUS "35" (FILE    *
+      *   NOT FOUND) ONLY - ANY OTHER NON-ZERO STATUS NOW STOPS THE   *
+      *   RUN INSTEAD OF FALLING THROUGH TO OPEN OUTPUT AND           *
+      *   TRUNCATING THE FILE ON WHAT MAY BE A TRANSIENT I/O ERROR.   *
+      *   CHECKPOINT INTERVAL DROPPED TO EVERY RECORD SO A RESTART    *
+      *   CANNOT REPROCESS AN ALREADY-WRITTEN RECORD THROUGH          *
+      *   250-UPDATE-RTN AND DOUBLE-POST ITS AMOUNT.                  *
+      *   PARM-FILE OPEN IS NOW STATUS-CHECKED - A MISSING OR         *
+      *   UNREADABLE ACCTPRM STOPS THE RUN WITH A MESSAGE INSTEAD OF  *
+      *   READING AN UNOPENED FILE.                                  *
+      *   ADDED AMT-DUE-KEY TO ACCTREC AS AN UNSIGNED, BIASED COPY    *
+      *   OF AMT-DUE-OUT AND RE-POINTED THE ALTERNATE RECORD KEY AT   *
+      *   IT - A SIGNED PACKED-DECIMAL FIELD DOES NOT COLLATE         *
+      *   CORRECTLY AS A KEY ONCE CREDIT (NEGATIVE) BALANCES EXIST.   *
+      *   WIDENED SUSPENSE-REC TO CARRY CUSTOMER-NAME AND             *
+      *   LAST-ACTIVITY-DATE SO A REJECTED RECORD CARRIES THE SAME    *
+      *   FIELDS AS OUT-REC.                                         *
+      *   FIXED 400-ERROR-RTN SO THE SUSPENSE WRITE RUNS NO MATTER    *
+      *   WHICH STATUS BRANCH FIRED INSTEAD OF ONLY THE "OTHER" CASE. *
+      *   REPLACED THE ACCOUNT-NUMBER-BASED RESTART SKIP WITH AN      *
+      *   INPUT RECORD SEQUENCE NUMBER, SINCE A DUPLICATE ACCOUNT     *
+      *   NUMBER IN file.txt IS A VALID ACCUMULATION, NOT A SIGN THE  *
+      *   RECORD WAS ALREADY LOADED - ONLY ITS POSITION IN THE FILE   *
+      *   CAN SAY THAT SAFELY. CHECKPOINT-FILE IS NOW RELATIVE,       *
+      *   OPENED I-O FOR THE WHOLE RUN, AND REWRITTEN IN PLACE ON     *
+      *   RELATIVE RECORD ONE INSTEAD OF BEING CLOSED AND REOPENED    *
+      *   FOR EVERY SINGLE CHECKPOINT.                                *
+      *----------------------------------------------------------*
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-       SELECT IN-FILE ASSIGN TO "/Users/gaetanodorsi/file.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
-       SELECT OUT-FILE ASSIGN TO "/Users/gaetanodorsi/file1.txt"
-           ORGANISATION IS INDEXED
-           ACCESS IS SEQUENTIAL
+       SELECT PARM-FILE ASSIGN TO "ACCTPRM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+       SELECT IN-FILE ASSIGN TO WS-IN-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT OUT-FILE ASSIGN TO WS-OUT-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
            RECORD KEY IS ACCT-NO-OUT
+           ALTERNATE RECORD KEY IS AMT-DUE-KEY WITH DUPLICATES
            FILE STATUS IS WS-STATUS.
+       SELECT SUSPENSE-FILE ASSIGN TO WS-SUSPENSE-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SUSPENSE-STATUS.
+       SELECT CHECKPOINT-FILE ASSIGN TO WS-CHECKPOINT-FILE-PATH
+           ORGANIZATION IS RELATIVE
+           ACCESS IS RANDOM
+           RELATIVE KEY IS WS-CHECKPOINT-RRN
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+       SELECT JOURNAL-FILE ASSIGN TO WS-JOURNAL-FILE-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-JOURNAL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD PARM-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           01 PARM-REC                     PIC X(100).
        FD IN-FILE
            RECORD CONTAINS 6 CHARACTERS.
            01 IN-REC.
                02 ACCT-NO-IN               PIC 9(2).
                02 AMT-DUE-IN               PIC 9(4).
        FD OUT-FILE.
-           01 OUT-REC.
-               02 ACCT-NO-OUT               PIC 9(2).
-               02 AMT-DUE-OUT              PIC 9(4).
+           COPY ACCTREC.
+       FD SUSPENSE-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+           01 SUSPENSE-REC.
+               02 SUSP-ACCT-NO             PIC 9(9).
+               02 SUSP-AMT-DUE             PIC S9(9)V99.
+               02 SUSP-CUSTOMER-NAME       PIC X(30).
+               02 SUSP-LAST-ACTIVITY-DATE  PIC 9(8).
+               02 SUSP-STATUS               PIC XX.
+       FD CHECKPOINT-FILE
+           RECORD CONTAINS 18 CHARACTERS.
+           01 CHECKPOINT-REC.
+               02 CKPT-LAST-SEQ-NO          PIC 9(9).
+               02 CKPT-LAST-ACCT-NO         PIC 9(9).
+       FD JOURNAL-FILE
+           RECORD CONTAINS 63 CHARACTERS.
+           01 JOURNAL-REC.
+               02 JRNL-ACCT-NO              PIC 9(9).
+               02 JRNL-OLD-AMT              PIC S9(9)V99.
+               02 JRNL-NEW-AMT              PIC S9(9)V99.
+               02 JRNL-DATE                 PIC 9(8).
+               02 JRNL-TIME                 PIC 9(8).
+               02 JRNL-RUN-ID               PIC X(16).
        WORKING-STORAGE SECTION.
        01 ARE-THERE-MORE-RECORDS          PIC XXX VALUE "YES".
            88 NO-MORE-RECORDS                     VALUE "NO".
        01 WS-STATUS                       PIC XX.
+       01 WS-SUSPENSE-STATUS              PIC XX.
+       01 WS-PARM-STATUS                  PIC XX.
+       01 WS-CHECKPOINT-STATUS            PIC XX.
+       01 WS-JOURNAL-STATUS                PIC XX.
+       01 WS-FILE-PATHS.
+           02 WS-IN-FILE-PATH             PIC X(100).
+           02 WS-OUT-FILE-PATH            PIC X(100).
+           02 WS-SUSPENSE-FILE-PATH       PIC X(100).
+           02 WS-CHECKPOINT-FILE-PATH     PIC X(100).
+           02 WS-JOURNAL-FILE-PATH        PIC X(100).
+       01 WS-DUP-KEY-SW                   PIC X VALUE "N".
+           88 DUPLICATE-KEY-FOUND                 VALUE "Y".
+       01 WS-INCOMING-AMOUNT              PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+       01 AMT-DUE-KEY-BIAS                 PIC 9(10)V99 COMP-3
+                                               VALUE 1000000000.00.
+       01 WS-CURRENT-DATE                 PIC 9(8) VALUE ZERO.
+       01 WS-RUN-TIMESTAMP.
+           02 WS-RUN-DATE                  PIC 9(8) VALUE ZERO.
+           02 WS-RUN-TIME                  PIC 9(8) VALUE ZERO.
+       01 WS-RUN-ID REDEFINES WS-RUN-TIMESTAMP PIC X(16).
+       01 WS-JOURNAL-ACCT-NO               PIC 9(9) VALUE ZERO.
+       01 WS-JOURNAL-OLD-AMT               PIC S9(9)V99 VALUE ZERO.
+       01 WS-JOURNAL-NEW-AMT               PIC S9(9)V99 VALUE ZERO.
+       01 WS-RESTART-SW                   PIC X VALUE "N".
+           88 RESTART-CHECKPOINT-FOUND            VALUE "Y".
+       01 WS-RESTART-SEQ-NO               PIC 9(9) VALUE ZERO.
+       01 WS-RESTART-ACCT-NO              PIC 9(9) VALUE ZERO.
+       01 WS-CHECKPOINT-RRN                PIC 9(4) COMP VALUE 1.
+       01 WS-CHECKPOINT-CONTROL.
+           02 WS-IN-RECORD-SEQ            PIC 9(9) COMP VALUE ZERO.
+           02 WS-LAST-GOOD-ACCT-NO        PIC 9(9) VALUE ZERO.
+       01 WS-CONTROL-TOTALS.
+           02 WS-IN-RECORD-COUNT          PIC 9(7) COMP VALUE ZERO.
+           02 WS-IN-AMOUNT-TOTAL          PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+           02 WS-OUT-WRITE-COUNT          PIC 9(7) COMP VALUE ZERO.
+           02 WS-OUT-UPDATE-COUNT         PIC 9(7) COMP VALUE ZERO.
+           02 WS-OUT-AMOUNT-TOTAL         PIC S9(9)V99 COMP-3
+                                               VALUE ZERO.
+           02 WS-OUT-REJECT-COUNT         PIC 9(7) COMP VALUE ZERO.
        PROCEDURE DIVISION.
        100-MAIN-RTN.
+           PERFORM 600-READ-PARM-RTN
+           PERFORM 615-OPEN-CHECKPOINT-RTN
+           PERFORM 650-CHECK-RESTART-RTN
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           MOVE WS-CURRENT-DATE TO WS-RUN-DATE
+           ACCEPT WS-RUN-TIME FROM TIME
            OPEN INPUT IN-FILE
-                OUTPUT OUT-FILE
+           PERFORM 610-OPEN-OUT-FILE-RTN
+           PERFORM 620-OPEN-SUSPENSE-FILE-RTN
+           PERFORM 630-OPEN-JOURNAL-FILE-RTN
             PERFORM UNTIL NO-MORE-RECORDS
               READ IN-FILE
                   AT END
                       MOVE "NO" TO ARE-THERE-MORE-RECORDS
                   NOT AT END
-                      PERFORM 200-CREATE-RTN
+                      ADD 1 TO WS-IN-RECORD-SEQ
+                      IF RESTART-CHECKPOINT-FOUND
+                          AND WS-IN-RECORD-SEQ NOT > WS-RESTART-SEQ-NO
+                          CONTINUE
+                      ELSE
+                          ADD 1 TO WS-IN-RECORD-COUNT
+                          ADD AMT-DUE-IN TO WS-IN-AMOUNT-TOTAL
+                          PERFORM 200-CREATE-RTN
+                      END-IF
                END-READ
              END-PERFORM
+             PERFORM 750-CLEAR-CHECKPOINT-RTN
+             PERFORM 800-PRINT-CONTROL-TOTALS-RTN
              CLOSE IN-FILE
                   OUT-FILE
+                  SUSPENSE-FILE
+                  CHECKPOINT-FILE
+                  JOURNAL-FILE
              STOP RUN.
 
+       600-READ-PARM-RTN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "ACCTPRM PARAMETER FILE OPEN ERROR, STATUS "
+                   WS-PARM-STATUS
+               STOP RUN
+           END-IF
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-IN-FILE-PATH
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-OUT-FILE-PATH
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-SUSPENSE-FILE-PATH
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-CHECKPOINT-FILE-PATH
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-JOURNAL-FILE-PATH
+           CLOSE PARM-FILE.
+
+       610-OPEN-OUT-FILE-RTN.
+           OPEN I-O OUT-FILE
+           IF WS-STATUS = "35"
+               OPEN OUTPUT OUT-FILE
+               CLOSE OUT-FILE
+               OPEN I-O OUT-FILE
+           ELSE
+               IF WS-STATUS NOT = "00"
+                   DISPLAY "OUT-FILE OPEN ERROR, STATUS " WS-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       620-OPEN-SUSPENSE-FILE-RTN.
+           OPEN EXTEND SUSPENSE-FILE
+           IF WS-SUSPENSE-STATUS = "35"
+               OPEN OUTPUT SUSPENSE-FILE
+           ELSE
+               IF WS-SUSPENSE-STATUS NOT = "00"
+                   DISPLAY "SUSPENSE-FILE OPEN ERROR, STATUS "
+                       WS-SUSPENSE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       630-OPEN-JOURNAL-FILE-RTN.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = "35"
+               OPEN OUTPUT JOURNAL-FILE
+           ELSE
+               IF WS-JOURNAL-STATUS NOT = "00"
+                   DISPLAY "JOURNAL-FILE OPEN ERROR, STATUS "
+                       WS-JOURNAL-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       615-OPEN-CHECKPOINT-RTN.
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE 1 TO WS-CHECKPOINT-RRN
+               MOVE ZERO TO CKPT-LAST-SEQ-NO
+               MOVE ZERO TO CKPT-LAST-ACCT-NO
+               WRITE CHECKPOINT-REC
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           ELSE
+               IF WS-CHECKPOINT-STATUS NOT = "00"
+                   DISPLAY "CHECKPOINT-FILE OPEN ERROR, STATUS "
+                       WS-CHECKPOINT-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       650-CHECK-RESTART-RTN.
+           MOVE 1 TO WS-CHECKPOINT-RRN
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-LAST-SEQ-NO > ZERO
+                       MOVE CKPT-LAST-SEQ-NO TO WS-RESTART-SEQ-NO
+                       MOVE CKPT-LAST-ACCT-NO TO WS-RESTART-ACCT-NO
+                       MOVE "Y" TO WS-RESTART-SW
+                   END-IF
+           END-READ.
+
+       700-WRITE-CHECKPOINT-RTN.
+           MOVE WS-IN-RECORD-SEQ TO CKPT-LAST-SEQ-NO
+           MOVE WS-LAST-GOOD-ACCT-NO TO CKPT-LAST-ACCT-NO
+           MOVE 1 TO WS-CHECKPOINT-RRN
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   DISPLAY "CHECKPOINT-FILE REWRITE ERROR, STATUS "
+                       WS-CHECKPOINT-STATUS
+           END-REWRITE.
+
+       750-CLEAR-CHECKPOINT-RTN.
+           MOVE ZERO TO CKPT-LAST-SEQ-NO
+           MOVE ZERO TO CKPT-LAST-ACCT-NO
+           MOVE 1 TO WS-CHECKPOINT-RRN
+           REWRITE CHECKPOINT-REC
+               INVALID KEY
+                   DISPLAY "CHECKPOINT-FILE CLEAR ERROR, STATUS "
+                       WS-CHECKPOINT-STATUS
+           END-REWRITE.
+
        200-CREATE-RTN.
-           MOVE IN-REC TO OUT-REC
+           MOVE "N" TO WS-DUP-KEY-SW
+           MOVE ACCT-NO-IN TO ACCT-NO-OUT
+           MOVE AMT-DUE-IN TO AMT-DUE-OUT
+           COMPUTE AMT-DUE-KEY = AMT-DUE-OUT + AMT-DUE-KEY-BIAS
+           MOVE SPACES TO CUSTOMER-NAME
+           MOVE WS-CURRENT-DATE TO LAST-ACTIVITY-DATE
            DISPLAY OUT-REC
            WRITE OUT-REC
-               INVALID KEY PERFORM 400-ERROR-RTN
-           END-WRITE.
+               INVALID KEY
+                   IF WS-STATUS = "22"
+                       MOVE "Y" TO WS-DUP-KEY-SW
+                   ELSE
+                       PERFORM 400-ERROR-RTN
+                   END-IF
+           END-WRITE
+           IF DUPLICATE-KEY-FOUND
+               PERFORM 250-UPDATE-RTN
+           ELSE
+               IF WS-STATUS = "00"
+                   ADD 1 TO WS-OUT-WRITE-COUNT
+                   ADD AMT-DUE-OUT TO WS-OUT-AMOUNT-TOTAL
+                   MOVE ACCT-NO-OUT TO WS-LAST-GOOD-ACCT-NO
+                   MOVE ACCT-NO-OUT TO WS-JOURNAL-ACCT-NO
+                   MOVE ZERO TO WS-JOURNAL-OLD-AMT
+                   MOVE AMT-DUE-OUT TO WS-JOURNAL-NEW-AMT
+                   PERFORM 900-WRITE-JOURNAL-RTN
+                   PERFORM 700-WRITE-CHECKPOINT-RTN
+               END-IF
+           END-IF.
+
+       250-UPDATE-RTN.
+           MOVE AMT-DUE-OUT TO WS-INCOMING-AMOUNT
+           READ OUT-FILE
+               KEY IS ACCT-NO-OUT
+               INVALID KEY
+                   PERFORM 400-ERROR-RTN
+               NOT INVALID KEY
+                   MOVE AMT-DUE-OUT TO WS-JOURNAL-OLD-AMT
+                   ADD WS-INCOMING-AMOUNT TO AMT-DUE-OUT
+                   COMPUTE AMT-DUE-KEY = AMT-DUE-OUT + AMT-DUE-KEY-BIAS
+                   MOVE WS-CURRENT-DATE TO LAST-ACTIVITY-DATE
+                   REWRITE OUT-REC
+                       INVALID KEY
+                           PERFORM 400-ERROR-RTN
+                       NOT INVALID KEY
+                           ADD 1 TO WS-OUT-UPDATE-COUNT
+                           ADD WS-INCOMING-AMOUNT TO WS-OUT-AMOUNT-TOTAL
+                           MOVE ACCT-NO-OUT TO WS-LAST-GOOD-ACCT-NO
+                           MOVE ACCT-NO-OUT TO WS-JOURNAL-ACCT-NO
+                           MOVE AMT-DUE-OUT TO WS-JOURNAL-NEW-AMT
+                           PERFORM 900-WRITE-JOURNAL-RTN
+                           PERFORM 700-WRITE-CHECKPOINT-RTN
+                   END-REWRITE
+           END-READ.
+
+       900-WRITE-JOURNAL-RTN.
+           MOVE WS-JOURNAL-ACCT-NO TO JRNL-ACCT-NO
+           MOVE WS-JOURNAL-OLD-AMT TO JRNL-OLD-AMT
+           MOVE WS-JOURNAL-NEW-AMT TO JRNL-NEW-AMT
+           MOVE WS-RUN-DATE TO JRNL-DATE
+           ACCEPT JRNL-TIME FROM TIME
+           MOVE WS-RUN-ID TO JRNL-RUN-ID
+           WRITE JOURNAL-REC.
 
         400-ERROR-RTN.
+            ADD 1 TO WS-OUT-REJECT-COUNT
             IF WS-STATUS = 22
                    DISPLAY " YOU HAVE A DUPLICATE RECORD"" "  WS-STATUS
             ELSE
@@ -57,4 +400,27 @@
                  DISPLAY  " OUT OF SEQUEMCE ERROR"  "  "  WS-STATUS
             ELSE
                  DISPLAY " WRITTING ERROR"
+           END-IF
+           END-IF
+           MOVE ACCT-NO-OUT          TO SUSP-ACCT-NO
+           MOVE AMT-DUE-OUT          TO SUSP-AMT-DUE
+           MOVE CUSTOMER-NAME        TO SUSP-CUSTOMER-NAME
+           MOVE LAST-ACTIVITY-DATE   TO SUSP-LAST-ACTIVITY-DATE
+           MOVE WS-STATUS            TO SUSP-STATUS
+           WRITE SUSPENSE-REC.
+
+       800-PRINT-CONTROL-TOTALS-RTN.
+           DISPLAY "===== CREATE-INDEX-FILE CONTROL TOTALS =====".
+           DISPLAY "IN-FILE  RECORD COUNT . . . : " WS-IN-RECORD-COUNT.
+           DISPLAY "IN-FILE  AMOUNT TOTAL . . . : " WS-IN-AMOUNT-TOTAL.
+           DISPLAY "OUT-FILE WRITE  COUNT . . . : " WS-OUT-WRITE-COUNT.
+           DISPLAY "OUT-FILE UPDATE COUNT . . . : " WS-OUT-UPDATE-COUNT.
+           DISPLAY "OUT-FILE AMOUNT TOTAL . . . : " WS-OUT-AMOUNT-TOTAL.
+           DISPLAY "OUT-FILE REJECT COUNT . . . : " WS-OUT-REJECT-COUNT.
+           IF WS-IN-RECORD-COUNT = WS-OUT-WRITE-COUNT
+                   + WS-OUT-UPDATE-COUNT
+               AND WS-IN-AMOUNT-TOTAL = WS-OUT-AMOUNT-TOTAL
+               DISPLAY "RECONCILIATION. . . . . . . : BALANCED"
+           ELSE
+               DISPLAY "RECONCILIATION. . . . . . . : OUT OF BALANCE"
            END-IF.
