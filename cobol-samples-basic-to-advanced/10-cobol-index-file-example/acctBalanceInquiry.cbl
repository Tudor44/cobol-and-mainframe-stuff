@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-BALANCE-INQUIRY.
+       AUTHOR. GAETANO.
+      *----------------------------------------------------------*
+      * COMPANION INQUIRY PROGRAM FOR THE file1.txt MASTER.       *
+      * TAKES A MINIMUM BALANCE FROM SYSIN, STARTS OUT-FILE ON    *
+      * THE AMT-DUE-OUT ALTERNATE KEY AND LISTS EVERY ACCOUNT     *
+      * WHOSE BALANCE IS AT OR ABOVE IT, SO COLLECTIONS CAN PULL  *
+      * A BALANCE RANGE WITHOUT A FULL SEQUENTIAL SCAN.           *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *   SWITCHED OUT-REC TO THE SHARED ACCTREC COPYBOOK SO THIS *
+      *   PROGRAM STAYS IN STEP WITH ANY FIELD ADDED TO THE       *
+      *   MASTER BY CREATE-INDEX-FILE.                            *
+      *   RE-POINTED THE ALTERNATE KEY START AT AMT-DUE-KEY - THE *
+      *   NEW UNSIGNED, BIASED COMPANION TO AMT-DUE-OUT - SINCE A *
+      *   SIGNED PACKED-DECIMAL FIELD DOES NOT COLLATE CORRECTLY  *
+      *   AS AN INDEXED KEY ONCE CREDIT (NEGATIVE) BALANCES EXIST.*
+      *   PARM-FILE OPEN IS NOW STATUS-CHECKED.                   *
+      *   OUT-FILE OPEN IS NOW STATUS-CHECKED AS WELL, SO A BAD   *
+      *   PATH FROM ACCTPRM STOPS THE RUN INSTEAD OF READING FROM *
+      *   A FILE THAT WAS NEVER SUCCESSFULLY OPENED.              *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+       SELECT PARM-FILE ASSIGN TO "ACCTPRM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+       SELECT OUT-FILE ASSIGN TO WS-OUT-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ACCT-NO-OUT
+           ALTERNATE RECORD KEY IS AMT-DUE-KEY WITH DUPLICATES
+           FILE STATUS IS WS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           01 PARM-REC                     PIC X(100).
+       FD OUT-FILE.
+           COPY ACCTREC.
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS          PIC XXX VALUE "YES".
+           88 NO-MORE-RECORDS                     VALUE "NO".
+       01 WS-STATUS                       PIC XX.
+       01 WS-PARM-STATUS                  PIC XX.
+       01 WS-OUT-FILE-PATH                PIC X(100).
+       01 WS-MIN-BALANCE                  PIC S9(9)V99 VALUE ZERO.
+       01 WS-MATCH-COUNT                  PIC 9(7) COMP VALUE ZERO.
+       01 AMT-DUE-KEY-BIAS                 PIC 9(10)V99 COMP-3
+                                               VALUE 1000000000.00.
+       PROCEDURE DIVISION.
+       100-MAIN-RTN.
+           PERFORM 600-READ-PARM-RTN
+           DISPLAY "ENTER MINIMUM BALANCE: "
+           ACCEPT WS-MIN-BALANCE
+           OPEN INPUT OUT-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "OUT-FILE OPEN ERROR, STATUS " WS-STATUS
+               STOP RUN
+           END-IF
+           COMPUTE AMT-DUE-KEY = WS-MIN-BALANCE + AMT-DUE-KEY-BIAS
+           START OUT-FILE
+               KEY IS NOT LESS THAN AMT-DUE-KEY
+               INVALID KEY
+                   MOVE "NO" TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ OUT-FILE NEXT RECORD
+                   AT END
+                       MOVE "NO" TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       ADD 1 TO WS-MATCH-COUNT
+                       DISPLAY "ACCT: " ACCT-NO-OUT
+                           "   NAME: " CUSTOMER-NAME
+                           "   BALANCE: " AMT-DUE-OUT
+               END-READ
+           END-PERFORM
+           DISPLAY "ACCOUNTS AT OR ABOVE THRESHOLD: " WS-MATCH-COUNT
+           CLOSE OUT-FILE
+           STOP RUN.
+
+       600-READ-PARM-RTN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "ACCTPRM PARAMETER FILE OPEN ERROR, STATUS "
+                   WS-PARM-STATUS
+               STOP RUN
+           END-IF
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-OUT-FILE-PATH
+           CLOSE PARM-FILE.
