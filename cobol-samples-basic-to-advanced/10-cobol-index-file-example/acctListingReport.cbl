@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-LISTING-REPORT.
+       AUTHOR. GAETANO.
+      *----------------------------------------------------------*
+      * INQUIRY/LISTING REPORT AGAINST THE file1.txt MASTER.      *
+      * MODE "1" PROMPTS FOR AN ACCOUNT NUMBER AND READS IT       *
+      * DIRECTLY BY RECORD KEY.  MODE "2" LISTS EVERY ACCOUNT IN  *
+      * KEY SEQUENCE, PAGED, WITH A GRAND TOTAL OF AMT-DUE-OUT AT *
+      * THE END.                                                 *
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY                                     *
+      *   RENAMED THE FILE-CONTROL ALTERNATE KEY TO AMT-DUE-KEY   *
+      *   TO MATCH ACCTREC'S NEW UNSIGNED, BIASED COMPANION FIELD *
+      *   TO AMT-DUE-OUT. PARM-FILE OPEN IS NOW STATUS-CHECKED.   *
+      *   OUT-FILE OPEN IS NOW STATUS-CHECKED AS WELL, SO A BAD   *
+      *   PATH FROM ACCTPRM STOPS THE RUN INSTEAD OF READING FROM *
+      *   A FILE THAT WAS NEVER SUCCESSFULLY OPENED.              *
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+       SELECT PARM-FILE ASSIGN TO "ACCTPRM"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARM-STATUS.
+       SELECT OUT-FILE ASSIGN TO WS-OUT-FILE-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS ACCT-NO-OUT
+           ALTERNATE RECORD KEY IS AMT-DUE-KEY WITH DUPLICATES
+           FILE STATUS IS WS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PARM-FILE
+           RECORD CONTAINS 100 CHARACTERS.
+           01 PARM-REC                     PIC X(100).
+       FD OUT-FILE.
+           COPY ACCTREC.
+       WORKING-STORAGE SECTION.
+       01 ARE-THERE-MORE-RECORDS          PIC XXX VALUE "YES".
+           88 NO-MORE-RECORDS                     VALUE "NO".
+       01 WS-STATUS                       PIC XX.
+       01 WS-PARM-STATUS                  PIC XX.
+       01 WS-OUT-FILE-PATH                PIC X(100).
+       01 WS-REPORT-MODE                  PIC X VALUE SPACE.
+           88 MODE-SINGLE-LOOKUP                  VALUE "1".
+           88 MODE-FULL-LISTING                   VALUE "2".
+       01 WS-LOOKUP-ACCT-NO                PIC 9(9) VALUE ZERO.
+       01 WS-PAGE-SIZE                     PIC 9(2) COMP VALUE 20.
+       01 WS-LINE-COUNT                    PIC 9(2) COMP VALUE ZERO.
+       01 WS-PAGE-COUNT                    PIC 9(4) COMP VALUE ZERO.
+       01 WS-GRAND-TOTAL                   PIC S9(9)V99 VALUE ZERO.
+       01 WS-ACCT-COUNT                    PIC 9(7) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       100-MAIN-RTN.
+           PERFORM 600-READ-PARM-RTN
+           DISPLAY "ENTER 1 FOR SINGLE ACCOUNT, 2 FOR FULL LISTING: "
+           ACCEPT WS-REPORT-MODE
+           OPEN INPUT OUT-FILE
+           IF WS-STATUS NOT = "00"
+               DISPLAY "OUT-FILE OPEN ERROR, STATUS " WS-STATUS
+               STOP RUN
+           END-IF
+           IF MODE-SINGLE-LOOKUP
+               PERFORM 200-SINGLE-LOOKUP-RTN
+           ELSE
+               IF MODE-FULL-LISTING
+                   PERFORM 300-FULL-LISTING-RTN
+               ELSE
+                   DISPLAY "INVALID MODE ENTERED"
+               END-IF
+           END-IF
+           CLOSE OUT-FILE
+           STOP RUN.
+
+       600-READ-PARM-RTN.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-STATUS NOT = "00"
+               DISPLAY "ACCTPRM PARAMETER FILE OPEN ERROR, STATUS "
+                   WS-PARM-STATUS
+               STOP RUN
+           END-IF
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           READ PARM-FILE
+               AT END MOVE SPACES TO PARM-REC
+           END-READ
+           MOVE PARM-REC TO WS-OUT-FILE-PATH
+           CLOSE PARM-FILE.
+
+       200-SINGLE-LOOKUP-RTN.
+           DISPLAY "ENTER ACCOUNT NUMBER: "
+           ACCEPT WS-LOOKUP-ACCT-NO
+           MOVE WS-LOOKUP-ACCT-NO TO ACCT-NO-OUT
+           READ OUT-FILE
+               KEY IS ACCT-NO-OUT
+               INVALID KEY
+                   DISPLAY "ACCOUNT NOT FOUND: " WS-LOOKUP-ACCT-NO
+               NOT INVALID KEY
+                   DISPLAY "ACCT: " ACCT-NO-OUT
+                   DISPLAY "NAME: " CUSTOMER-NAME
+                   DISPLAY "BALANCE: " AMT-DUE-OUT
+                   DISPLAY "LAST ACTIVITY: " LAST-ACTIVITY-DATE
+           END-READ.
+
+       300-FULL-LISTING-RTN.
+           MOVE LOW-VALUES TO ACCT-NO-OUT
+           START OUT-FILE
+               KEY IS NOT LESS THAN ACCT-NO-OUT
+               INVALID KEY
+                   MOVE "NO" TO ARE-THERE-MORE-RECORDS
+           END-START
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ OUT-FILE NEXT RECORD
+                   AT END
+                       MOVE "NO" TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 350-PRINT-LISTING-LINE-RTN
+               END-READ
+           END-PERFORM
+           PERFORM 800-PRINT-GRAND-TOTAL-RTN.
+
+       350-PRINT-LISTING-LINE-RTN.
+           IF WS-LINE-COUNT = ZERO
+               PERFORM 360-PRINT-PAGE-HEADER-RTN
+           END-IF
+           DISPLAY ACCT-NO-OUT "  " CUSTOMER-NAME "  " AMT-DUE-OUT
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-ACCT-COUNT
+           ADD AMT-DUE-OUT TO WS-GRAND-TOTAL
+           IF WS-LINE-COUNT >= WS-PAGE-SIZE
+               MOVE ZERO TO WS-LINE-COUNT
+           END-IF.
+
+       360-PRINT-PAGE-HEADER-RTN.
+           ADD 1 TO WS-PAGE-COUNT
+           DISPLAY " "
+           DISPLAY "===== ACCOUNT MASTER LISTING - PAGE "
+               WS-PAGE-COUNT " =====".
+           DISPLAY "ACCT-NO    CUSTOMER-NAME                  BALANCE".
+
+       800-PRINT-GRAND-TOTAL-RTN.
+           DISPLAY " ".
+           DISPLAY "===== GRAND TOTAL =====".
+           DISPLAY "ACCOUNTS LISTED . . . . . . : " WS-ACCT-COUNT.
+           DISPLAY "AMT-DUE-OUT GRAND TOTAL . . : " WS-GRAND-TOTAL.
