@@ -0,0 +1,31 @@
+//CREATEIX JOB (ACCT),'NIGHTLY ACCT LOAD',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY ACCOUNT MASTER LOAD                                  *
+//* STEP VALID - EDITS file.txt, SPLITTING OUT ANY RECORD WITH   *
+//*              A NON-NUMERIC ACCT-NO-IN OR AMT-DUE-IN BEFORE   *
+//*              IT CAN TRIP A WS-STATUS 21/22 DOWNSTREAM.       *
+//* STEP SORTIN - SORTS THE EDITED EXTRACT INTO ASCENDING        *
+//*              ACCT-NO-IN SEQUENCE SO THE SEQUENTIAL LOAD OF    *
+//*              OUT-FILE NEVER SEES AN OUT-OF-SEQUENCE RECORD.   *
+//* STEP LOAD  - RUNS CREATE-INDEX-FILE AGAINST THE SORTED,       *
+//*              VALIDATED EXTRACT.                               *
+//*--------------------------------------------------------------*
+//VALID   EXEC PGM=ACCTVAL
+//STEPLIB  DD  DSN=ACCT.BATCH.LOADLIB,DISP=SHR
+//ACCTPRM  DD  DSN=ACCT.BATCH.PARMLIB(ACCTPRM),DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//SORTIN  EXEC PGM=SORT,COND=(0,NE,VALID)
+//SORTLIB  DD  DSN=SYS1.SORTLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+  SORT FIELDS=(1,2,CH,A)
+/*
+//SORTIN   DD  DSN=ACCT.NIGHTLY.FILE.CLEAN,DISP=SHR
+//SORTOUT  DD  DSN=ACCT.NIGHTLY.FILE.SORTED,DISP=(,CATLG),
+//             DCB=(LRECL=6,RECFM=FB)
+//*
+//LOAD    EXEC PGM=ACCTLOAD,COND=((0,NE,VALID),(0,NE,SORTIN))
+//STEPLIB  DD  DSN=ACCT.BATCH.LOADLIB,DISP=SHR
+//ACCTPRM  DD  DSN=ACCT.BATCH.PARMLIB(ACCTPRM),DISP=SHR
+//SYSOUT   DD  SYSOUT=*
