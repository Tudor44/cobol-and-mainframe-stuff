@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      * ACCTREC - SHARED ACCOUNT MASTER RECORD LAYOUT FOR         *
+      * file1.txt.  COPY THIS INTO THE 01-LEVEL OF OUT-FILE'S FD  *
+      * IN EVERY PROGRAM THAT OPENS THE MASTER DIRECTLY, SO A     *
+      * FIELD ADDED HERE SHOWS UP EVERYWHERE WITHOUT HUNTING      *
+      * DOWN EVERY FD BY HAND.                                    *
+      * AMT-DUE-KEY IS A SEPARATE, UNSIGNED, BIASED COPY OF       *
+      * AMT-DUE-OUT CARRIED PURELY TO BE THE ALTERNATE RECORD KEY *
+      * - INDEXED/VSAM KEY COMPARISON IS A RAW BYTE COMPARE THAT  *
+      * DOES NOT UNDERSTAND A PACKED-DECIMAL SIGN NIBBLE, SO A    *
+      * SIGNED FIELD CANNOT BE KEYED DIRECTLY WITHOUT BREAKING    *
+      * COLLATION ON NEGATIVE (CREDIT) BALANCES.  ANY PROGRAM     *
+      * THAT CHANGES AMT-DUE-OUT MUST RECOMPUTE AMT-DUE-KEY BY    *
+      * ADDING AMT-DUE-KEY-BIAS BEFORE THE WRITE/REWRITE.         *
+      *----------------------------------------------------------*
+       01  OUT-REC.
+           02  ACCT-NO-OUT               PIC 9(9).
+           02  AMT-DUE-OUT               PIC S9(9)V99 COMP-3.
+           02  AMT-DUE-KEY               PIC 9(10)V99 COMP-3.
+           02  CUSTOMER-NAME             PIC X(30).
+           02  LAST-ACTIVITY-DATE        PIC 9(8).
